@@ -1,51 +1,680 @@
-000100 * Problem: Old Magician
-000110 * Language: COBOL
-000120 * Author: KirarinSnow
-000130 * Usage: cobc -x thisfile.cob -o exec && ./exec <input.in >output.out
-000140 * Comments: Only works when the number of cases has 4 digits. (???)
-000150 *           Some bizarre weirdness going on here. No idea.
-000160
-000170
-000200 IDENTIFICATION DIVISION.
-000210 PROGRAM-ID. GCJ.
-000220 AUTHOR. KirarinSnow.
-000400 DATA DIVISION.
-000410 WORKING-STORAGE SECTION.
-000415 01  total            PIC 9(4).
-000420 01  c                PIC 9(9).
-000430 01  cstr             PIC X(9).
-000440 01  cstart           PIC 9(9).
-000450 01  cend             PIC 9(9).  
-000500 01  ln               PIC X(99).
-000510 01  sep              PIC 9(9).
-000530 01  w                PIC 9(9).
-000540 01  b                PIC 9(9).
-000550 01  quot             PIC 9(9).
-000560 01  rem              PIC 9(9).
-000590 01  result           PIC X(5).
-000600 PROCEDURE DIVISION.
-000602     MOVE 0 TO total.
-000605     ACCEPT total.
-000610     MOVE 0 TO c.
-000615     PERFORM total TIMES
-000620	       ADD 1 TO c
-000625         MOVE c TO cstr
-000630	       MOVE 1 TO cstart
-000640         INSPECT c TALLYING cstart FOR LEADING ZEROS
-000645         SUBTRACT cstart FROM 10 GIVING cend
-000650        
-000700         ACCEPT ln
-000705         MOVE 1 TO sep
-000710         INSPECT ln TALLYING sep FOR CHARACTERS
-000720             BEFORE INITIAL SPACE
-000730         MOVE ln(sep:10) TO b
-000740         DIVIDE b BY 2 GIVING quot REMAINDER rem
-000750	       IF rem = 1
-000760             MOVE "BLACK" TO result
-000770         ELSE
-000780             MOVE "WHITE" TO result
-000790         END-IF
-000800
-000900         DISPLAY "Case #", cstr(cstart:cend), ": ", result
-001000     END-PERFORM.
-009999     STOP RUN.
+000100* Problem: Old Magician
+000110* Language: COBOL
+000120* Author: KirarinSnow
+000130* Usage: cobc -x thisfile.cob -o exec, then run against cataloged
+000140*        INFILE/RPTFILE datasets. Set GCJ_RESTART=Y in the job
+000150*        step's environment to resume from the last checkpoint.
+000160*        CTLFILE is optional - one record of "DIVISOR REMAINDER",
+000170*        e.g. "2 1" to keep today's odd-B-is-BLACK rule. Missing
+000180*        or unreadable CTLFILE falls back to that same 2/1 rule.
+000190* Comments: Case numbers print un-padded regardless of how many
+000200*           digits TOTAL runs to that day - see 2150-FORMAT-
+000210*           CASE-NUMBER for how CSTR/CSTART/CEND work together.
+000220*
+000230* Modification History:
+000240* DATE       INIT  DESCRIPTION
+000250* 2026-08-09 KS    Widened TOTAL from 4 to 6 digits - batches are
+000260*                    now running past 9,999 cases a day and the
+000270*                    old PIC was truncating the run count.
+000280* 2026-08-09 KS    Replaced console ACCEPT/DISPLAY with real
+000290*                    dataset I/O (INFILE/RPTFILE) so production
+000300*                    control can schedule this unattended instead
+000310*                    of someone piping files in by hand.
+000320* 2026-08-09 KS    Added REJFILE - case lines that don't parse as
+000330*                    a clean "token token" shape are now logged
+000340*                    with the case number and raw text instead of
+000350*                    silently feeding garbage into the DIVIDE.
+000360* 2026-08-09 KS    W is now parsed and range-checked along with
+000370*                    B instead of being read off LN and thrown
+000380*                    away.
+000390* 2026-08-09 KS    Added a BLACK/WHITE/total tally at the end of
+000400*                    RPTFILE so a lopsided day's run stands out
+000410*                    without scanning the whole report.
+000420* 2026-08-09 KS    Added CHKFILE checkpointing plus a
+000430*                    GCJ_RESTART=Y restart mode so an abend deep
+000440*                    into a large run doesn't force a full
+000450*                    reprocess from case 1.
+000460* 2026-08-09 KS    Pulled the Case # label formatting out into its
+000470*                    own paragraph (2150-FORMAT-CASE-NUMBER) and
+000480*                    documented it - CSTART/CEND already scaled to
+000490*                    any digit width once TOTAL stopped truncating
+000500*                    at 4 digits, but the old inline comment made
+000510*                    it look broken. No behavior change.
+000520* 2026-08-09 KS    Added a validation pass on a fresh run (not
+000530*                    repeated on a restart segment) that confirms
+000540*                    INFILE's line count matches TOTAL and flags
+000550*                    duplicate case lines via a SORT, instead of
+000560*                    quietly pairing whatever line happens to come
+000570*                    next with the current case number.
+000580* 2026-08-09 KS    Added AUDFILE - one record per decided case
+000590*                    (case number, B, QUOT/REM, RESULT, run date)
+000600*                    so a scoring dispute can be traced back to
+000610*                    exactly what GCJ saw and decided without
+000620*                    re-running the job.
+000630* 2026-08-09 KS    Pulled the BLACK/WHITE parity rule out of the
+000640*                    DIVIDE itself and into CTLFILE (divisor and
+000650*                    the remainder that means BLACK) so a contest
+000660*                    variant's rule can be changed between runs
+000670*                    without touching the program.
+000680
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. GCJ.
+000710 AUTHOR. KirarinSnow.
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT INPUT-FILE ASSIGN TO "INFILE"
+000760         ORGANIZATION IS LINE SEQUENTIAL.
+000770     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000780         ORGANIZATION IS LINE SEQUENTIAL.
+000790     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+000800         ORGANIZATION IS LINE SEQUENTIAL.
+000810     SELECT CHECKPOINT-FILE ASSIGN TO "CHKFILE"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS checkpoint-file-status.
+000840     SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+000850         ORGANIZATION IS LINE SEQUENTIAL.
+000860     SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS control-file-status.
+000890     SELECT SORT-WORK-FILE ASSIGN TO "SWKFILE".
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  INPUT-FILE
+000930     LABEL RECORDS ARE STANDARD
+000940     RECORDING MODE IS F.
+000950 01  INPUT-RECORD         PIC X(99).
+000960 FD  REPORT-FILE
+000970     LABEL RECORDS ARE STANDARD
+000980     RECORDING MODE IS F.
+000990 01  REPORT-RECORD        PIC X(132).
+001000 FD  REJECT-FILE
+001010     LABEL RECORDS ARE STANDARD
+001020     RECORDING MODE IS F.
+001030 01  REJECT-RECORD        PIC X(200).
+001040 FD  CHECKPOINT-FILE
+001050     LABEL RECORDS ARE STANDARD
+001060     RECORDING MODE IS F.
+001070 01  CHECKPOINT-RECORD    PIC 9(9).
+001080 FD  AUDIT-FILE
+001090     LABEL RECORDS ARE STANDARD
+001100     RECORDING MODE IS F.
+001110 01  AUDIT-RECORD         PIC X(132).
+001120 FD  CONTROL-FILE
+001130     LABEL RECORDS ARE STANDARD
+001140     RECORDING MODE IS F.
+001150 01  CONTROL-RECORD       PIC X(99).
+001160 SD  SORT-WORK-FILE.
+001170 01  SORT-WORK-RECORD.
+001180     05  SW-LINE-TEXT     PIC X(99).
+001190     05  SW-CASE-NUMBER   PIC 9(9).
+001200 WORKING-STORAGE SECTION.
+001210 77  checkpoint-interval  PIC 9(9)  VALUE 1000.
+001220 77  control-file-status  PIC X(02).
+001230 77  checkpoint-file-status PIC X(02).
+001240 77  divisor              PIC 9(9)  VALUE 2.
+001250 77  black-remainder      PIC 9(9)  VALUE 1.
+001260 77  ctl-sep              PIC 9(9).
+001270 01  divisor-text         PIC X(9)  JUSTIFIED RIGHT.
+001280 01  blackrem-text        PIC X(9)  JUSTIFIED RIGHT.
+001290 01  SWITCHES.
+001300     05  INPUT-EOF-SW     PIC X(01)  VALUE "N".
+001310         88  INPUT-EOF               VALUE "Y".
+001320     05  PARSE-OK-SW      PIC X(01)  VALUE "Y".
+001330         88  PARSE-OK                VALUE "Y".
+001340         88  PARSE-NOT-OK            VALUE "N".
+001350     05  RESTART-SWITCH   PIC X(01)  VALUE "N".
+001360         88  RESTART-REQUESTED       VALUE "Y".
+001370     05  SORT-EOF-SW      PIC X(01)  VALUE "N".
+001380         88  SORT-EOF                VALUE "Y".
+001390     05  FIRST-SORT-REC-SW PIC X(01) VALUE "Y".
+001400         88  FIRST-SORT-REC          VALUE "Y".
+001410 01  total            PIC 9(6).
+001420 01  total-text       PIC X(6)  JUSTIFIED RIGHT.
+001430 01  token-len        PIC 9(9).
+001440 01  token-start      PIC 9(9).
+001450 01  c                PIC 9(9).
+001460 01  fmt-number       PIC 9(9).
+001470 01  cstr             PIC X(9).
+001480 01  cstart           PIC 9(9).
+001490 01  cend             PIC 9(9).
+001500 01  dup-cstr         PIC X(9).
+001510 01  dup-cstart       PIC 9(9).
+001520 01  dup-cend         PIC 9(9).
+001530 01  last-checkpoint  PIC 9(9)  VALUE ZERO.
+001540 01  ckpt-quot        PIC 9(9).
+001550 01  ckpt-rem         PIC 9(9).
+001560 01  run-date         PIC 9(8).
+001570 01  line-count       PIC 9(9)  VALUE ZERO.
+001580 01  validate-case-no PIC 9(9)  VALUE ZERO.
+001590 01  prior-line-text  PIC X(99) VALUE SPACES.
+001600 01  prior-case-no    PIC 9(9)  VALUE ZERO.
+001610 01  ln               PIC X(99).
+001620 01  sep              PIC 9(9).
+001630 01  w-text           PIC X(9)  JUSTIFIED RIGHT.
+001640 01  w                PIC 9(9).
+001650 01  b-text           PIC X(9)  JUSTIFIED RIGHT.
+001660 01  b                PIC 9(9).
+001670 01  quot             PIC 9(9).
+001680 01  rem              PIC 9(9).
+001690 01  result           PIC X(5).
+001700 01  black-count      PIC 9(9)  VALUE ZERO.
+001710 01  white-count      PIC 9(9)  VALUE ZERO.
+001720 01  processed-count  PIC 9(9)  VALUE ZERO.
+001730 PROCEDURE DIVISION.
+001740 0000-MAINLINE.
+001750     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001760     PERFORM 2000-PROCESS-CASES THRU 2000-EXIT
+001770     PERFORM 2900-WRITE-SUMMARY THRU 2900-EXIT
+001780     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001790     STOP RUN.
+001800*----------------------------------------------------------------
+001810* 1000-INITIALIZE - open the datasets and pick up the case count
+001820*                   off the first record of INFILE. When
+001830*                   GCJ_RESTART=Y, pick up where the last
+001840*                   checkpoint left off instead of starting over.
+001850*----------------------------------------------------------------
+001860 1000-INITIALIZE.
+001870     ACCEPT RESTART-SWITCH FROM ENVIRONMENT "GCJ_RESTART"
+001880     MOVE 0 TO last-checkpoint
+001890     IF RESTART-REQUESTED
+001900         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+001910     END-IF
+001920     PERFORM 1050-READ-CONTROL-FILE THRU 1050-EXIT
+001930     OPEN INPUT INPUT-FILE
+001940     IF RESTART-REQUESTED
+001950         OPEN EXTEND REPORT-FILE
+001960         OPEN EXTEND REJECT-FILE
+001970         OPEN EXTEND AUDIT-FILE
+001980     ELSE
+001990         OPEN OUTPUT REPORT-FILE
+002000         OPEN OUTPUT REJECT-FILE
+002010         OPEN OUTPUT AUDIT-FILE
+002020     END-IF
+002030     ACCEPT run-date FROM DATE YYYYMMDD
+002040     MOVE 0 TO total
+002050     READ INPUT-FILE
+002060         AT END
+002070             SET INPUT-EOF TO TRUE
+002080     END-READ
+002090     IF NOT INPUT-EOF
+002100         MOVE 0 TO token-len
+002110         INSPECT INPUT-RECORD TALLYING token-len
+002120             FOR CHARACTERS BEFORE INITIAL SPACE
+002130         IF token-len = 0 OR token-len > 6
+002140             PERFORM 1005-REJECT-BAD-TOTAL THRU 1005-EXIT
+002150             GO TO 1000-EXIT
+002160         END-IF
+002170         IF INPUT-RECORD(1:token-len) IS NOT NUMERIC
+002180             PERFORM 1005-REJECT-BAD-TOTAL THRU 1005-EXIT
+002190             GO TO 1000-EXIT
+002200         END-IF
+002210         MOVE INPUT-RECORD(1:token-len) TO total-text
+002220         MOVE total-text TO total
+002230         IF NOT RESTART-REQUESTED
+002240             PERFORM 1200-VALIDATE-INPUT-FILE THRU 1200-EXIT
+002250         END-IF
+002260     END-IF.
+002270 1000-EXIT.
+002280     EXIT.
+002290*----------------------------------------------------------------
+002300* 1005-REJECT-BAD-TOTAL - INFILE's header record didn't parse as
+002310*                         a plain 1-6 digit case count. Logs the
+002320*                         condition to REJFILE/RPTFILE and zeros
+002330*                         TOTAL so 2000-PROCESS-CASES falls
+002340*                         straight through without processing any
+002350*                         case lines, instead of running with
+002360*                         whatever garbage a numeric MOVE of a
+002370*                         non-numeric header happens to produce.
+002380*----------------------------------------------------------------
+002390 1005-REJECT-BAD-TOTAL.
+002400     MOVE SPACES TO REJECT-RECORD
+002410     STRING "INVALID TOTAL HEADER ON INFILE - MUST BE "
+002420            DELIMITED BY SIZE
+002430            "NUMERIC, 1-6 DIGITS" DELIMITED BY SIZE
+002440            INTO REJECT-RECORD
+002450     END-STRING
+002460     WRITE REJECT-RECORD
+002470     MOVE SPACES TO REPORT-RECORD
+002480     STRING "TOTAL HEADER REJECTED - SEE REJFILE, NO CASES "
+002490            DELIMITED BY SIZE
+002500            "PROCESSED" DELIMITED BY SIZE
+002510            INTO REPORT-RECORD
+002520     END-STRING
+002530     WRITE REPORT-RECORD
+002540     MOVE 0 TO total.
+002550 1005-EXIT.
+002560     EXIT.
+002570*----------------------------------------------------------------
+002580* 1050-READ-CONTROL-FILE - pick up the parity rule (the divisor
+002590*                          and which remainder means BLACK) from
+002600*                          CTLFILE, e.g. "2 1". CTLFILE is
+002610*                          optional - if it isn't cataloged, or
+002620*                          its one record doesn't parse, today's
+002630*                          shop-standard 2/1 rule applies.
+002640*----------------------------------------------------------------
+002650 1050-READ-CONTROL-FILE.
+002660     MOVE 2 TO divisor
+002670     MOVE 1 TO black-remainder
+002680     OPEN INPUT CONTROL-FILE
+002690     IF control-file-status = "00"
+002700         READ CONTROL-FILE
+002710             AT END
+002720                 CONTINUE
+002730             NOT AT END
+002740                 PERFORM 1060-PARSE-CONTROL-RECORD THRU 1060-EXIT
+002750         END-READ
+002760         CLOSE CONTROL-FILE
+002770     END-IF.
+002780 1050-EXIT.
+002790     EXIT.
+002800 1060-PARSE-CONTROL-RECORD.
+002810     MOVE 1 TO ctl-sep
+002820     INSPECT CONTROL-RECORD TALLYING ctl-sep
+002830         FOR CHARACTERS BEFORE INITIAL SPACE
+002840     IF ctl-sep = 1 OR ctl-sep > 10
+002850         GO TO 1060-EXIT
+002860     END-IF
+002870     COMPUTE token-len = ctl-sep - 1
+002880     IF token-len > 9
+002890         GO TO 1060-EXIT
+002900     END-IF
+002910     IF CONTROL-RECORD(1:token-len) IS NOT NUMERIC
+002920         GO TO 1060-EXIT
+002930     END-IF
+002940     MOVE CONTROL-RECORD(1:token-len) TO divisor-text
+002950     MOVE divisor-text TO divisor
+002960     IF divisor = 0
+002970         MOVE 2 TO divisor
+002980         GO TO 1060-EXIT
+002990     END-IF
+003000     COMPUTE token-start = ctl-sep + 1
+003010     MOVE 0 TO token-len
+003020     INSPECT CONTROL-RECORD(token-start:) TALLYING token-len
+003030         FOR CHARACTERS BEFORE INITIAL SPACE
+003040     IF token-len = 0 OR token-len > 9
+003050         MOVE 2 TO divisor
+003060         MOVE 1 TO black-remainder
+003070         GO TO 1060-EXIT
+003080     END-IF
+003090     IF CONTROL-RECORD(token-start:token-len) IS NOT NUMERIC
+003100         MOVE 2 TO divisor
+003110         MOVE 1 TO black-remainder
+003120         GO TO 1060-EXIT
+003130     END-IF
+003140     MOVE CONTROL-RECORD(token-start:token-len) TO blackrem-text
+003150     MOVE blackrem-text TO black-remainder
+003160     IF black-remainder >= divisor
+003170         MOVE 2 TO divisor
+003180         MOVE 1 TO black-remainder
+003190     END-IF.
+003200 1060-EXIT.
+003210     EXIT.
+003220*----------------------------------------------------------------
+003230* 1100-READ-CHECKPOINT - pick up the case number from CHKFILE
+003240*                        left behind by a prior run.
+003250*----------------------------------------------------------------
+003260 1100-READ-CHECKPOINT.
+003270     MOVE 0 TO last-checkpoint
+003280     OPEN INPUT CHECKPOINT-FILE
+003290     IF checkpoint-file-status = "00"
+003300         READ CHECKPOINT-FILE
+003310             AT END
+003320                 MOVE 0 TO last-checkpoint
+003330             NOT AT END
+003340                 MOVE CHECKPOINT-RECORD TO last-checkpoint
+003350         END-READ
+003360         CLOSE CHECKPOINT-FILE
+003370     END-IF.
+003380 1100-EXIT.
+003390     EXIT.
+003400*----------------------------------------------------------------
+003410* 1200-VALIDATE-INPUT-FILE - runs once, on a fresh (non-restart)
+003420*                            run only. Sorts the case lines by
+003430*                            their raw text to flag duplicates,
+003440*                            and confirms the line count behind
+003450*                            the header matches TOTAL. Consumes
+003460*                            the rest of INFILE, then closes and
+003470*                            reopens it so 2000-PROCESS-CASES sees
+003480*                            the case lines from the beginning,
+003490*                            same as on a run with no validation.
+003500*----------------------------------------------------------------
+003510 1200-VALIDATE-INPUT-FILE.
+003520     MOVE 0 TO line-count
+003530     MOVE 0 TO validate-case-no
+003540     SORT SORT-WORK-FILE
+003550         ON ASCENDING KEY SW-LINE-TEXT
+003560         INPUT PROCEDURE IS 1210-RELEASE-INPUT-LINES
+003570             THRU 1210-EXIT
+003580         OUTPUT PROCEDURE IS 1220-SCAN-SORTED-LINES
+003590             THRU 1220-EXIT
+003600     IF line-count NOT = total
+003610         PERFORM 1230-WRITE-COUNT-MISMATCH THRU 1230-EXIT
+003620     END-IF
+003630     CLOSE INPUT-FILE
+003640     MOVE "N" TO INPUT-EOF-SW
+003650     OPEN INPUT INPUT-FILE
+003660     READ INPUT-FILE
+003670         AT END
+003680             SET INPUT-EOF TO TRUE
+003690     END-READ.
+003700 1200-EXIT.
+003710     EXIT.
+003720 1210-RELEASE-INPUT-LINES.
+003730     PERFORM 1212-RELEASE-ONE-LINE THRU 1212-EXIT
+003740         UNTIL INPUT-EOF.
+003750 1210-EXIT.
+003760     EXIT.
+003770 1212-RELEASE-ONE-LINE.
+003780     READ INPUT-FILE
+003790         AT END
+003800             SET INPUT-EOF TO TRUE
+003810             GO TO 1212-EXIT
+003820     END-READ
+003830     ADD 1 TO line-count
+003840     ADD 1 TO validate-case-no
+003850     MOVE SPACES TO SORT-WORK-RECORD
+003860     MOVE INPUT-RECORD TO SW-LINE-TEXT
+003870     MOVE validate-case-no TO SW-CASE-NUMBER
+003880     RELEASE SORT-WORK-RECORD.
+003890 1212-EXIT.
+003900     EXIT.
+003910 1220-SCAN-SORTED-LINES.
+003920     MOVE "Y" TO FIRST-SORT-REC-SW
+003930     MOVE "N" TO SORT-EOF-SW
+003940     PERFORM 1222-SCAN-ONE-LINE THRU 1222-EXIT
+003950         UNTIL SORT-EOF.
+003960 1220-EXIT.
+003970     EXIT.
+003980 1222-SCAN-ONE-LINE.
+003990     RETURN SORT-WORK-FILE
+004000         AT END
+004010             SET SORT-EOF TO TRUE
+004020             GO TO 1222-EXIT
+004030     END-RETURN
+004040     IF FIRST-SORT-REC
+004050         MOVE "N" TO FIRST-SORT-REC-SW
+004060     ELSE
+004070         IF SW-LINE-TEXT = prior-line-text
+004080                 AND SW-LINE-TEXT NOT = SPACES
+004090             PERFORM 1224-WRITE-DUPLICATE THRU 1224-EXIT
+004100         END-IF
+004110     END-IF
+004120     MOVE SW-LINE-TEXT TO prior-line-text
+004130     MOVE SW-CASE-NUMBER TO prior-case-no.
+004140 1222-EXIT.
+004150     EXIT.
+004160 1224-WRITE-DUPLICATE.
+004170     MOVE SW-CASE-NUMBER TO fmt-number
+004180     PERFORM 2150-FORMAT-CASE-NUMBER THRU 2150-EXIT
+004190     MOVE cstr TO dup-cstr
+004200     MOVE cstart TO dup-cstart
+004210     MOVE cend TO dup-cend
+004220     MOVE prior-case-no TO fmt-number
+004230     PERFORM 2150-FORMAT-CASE-NUMBER THRU 2150-EXIT
+004240     MOVE SPACES TO REJECT-RECORD
+004250     STRING "DUPLICATE INPUT LINE: CASE #" DELIMITED BY SIZE
+004260            dup-cstr(dup-cstart:dup-cend) DELIMITED BY SIZE
+004270            " DUPLICATES CASE #" DELIMITED BY SIZE
+004280            cstr(cstart:cend) DELIMITED BY SIZE
+004290            ": " DELIMITED BY SIZE
+004300            SW-LINE-TEXT DELIMITED BY SIZE
+004310            INTO REJECT-RECORD
+004320     END-STRING
+004330     WRITE REJECT-RECORD.
+004340 1224-EXIT.
+004350     EXIT.
+004360 1230-WRITE-COUNT-MISMATCH.
+004370     MOVE SPACES TO REJECT-RECORD
+004380     IF line-count > total
+004390         STRING "INPUT LINE COUNT MISMATCH: EXTRA LINES - "
+004400                DELIMITED BY SIZE
+004410                "EXPECTED " DELIMITED BY SIZE
+004420                total DELIMITED BY SIZE
+004430                " GOT " DELIMITED BY SIZE
+004440                line-count DELIMITED BY SIZE
+004450                INTO REJECT-RECORD
+004460         END-STRING
+004470     ELSE
+004480         STRING "INPUT LINE COUNT MISMATCH: MISSING LINES - "
+004490                DELIMITED BY SIZE
+004500                "EXPECTED " DELIMITED BY SIZE
+004510                total DELIMITED BY SIZE
+004520                " GOT " DELIMITED BY SIZE
+004530                line-count DELIMITED BY SIZE
+004540                INTO REJECT-RECORD
+004550         END-STRING
+004560     END-IF
+004570     WRITE REJECT-RECORD.
+004580 1230-EXIT.
+004590     EXIT.
+004600*----------------------------------------------------------------
+004610* 2000-PROCESS-CASES - drive one case line through per TOTAL.
+004620*----------------------------------------------------------------
+004630 2000-PROCESS-CASES.
+004640     MOVE 0 TO c
+004650     PERFORM 2100-PROCESS-ONE-CASE THRU 2100-EXIT
+004660         VARYING c FROM 1 BY 1
+004670         UNTIL c > total OR INPUT-EOF.
+004680 2000-EXIT.
+004690     EXIT.
+004700 2100-PROCESS-ONE-CASE.
+004710     MOVE c TO fmt-number
+004720     PERFORM 2150-FORMAT-CASE-NUMBER THRU 2150-EXIT
+004730     READ INPUT-FILE
+004740         AT END
+004750             SET INPUT-EOF TO TRUE
+004760             GO TO 2100-EXIT
+004770     END-READ
+004780     IF RESTART-REQUESTED AND c NOT > last-checkpoint
+004790         GO TO 2100-EXIT
+004800     END-IF
+004810     MOVE INPUT-RECORD TO ln
+004820     PERFORM 2200-PARSE-CASE-LINE THRU 2200-EXIT
+004830     IF PARSE-NOT-OK
+004840         PERFORM 2300-WRITE-REJECT THRU 2300-EXIT
+004850         PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT
+004860         GO TO 2100-EXIT
+004870     END-IF
+004880     DIVIDE b BY divisor GIVING quot REMAINDER rem
+004890     IF rem = black-remainder
+004900         MOVE "BLACK" TO result
+004910         ADD 1 TO black-count
+004920     ELSE
+004930         MOVE "WHITE" TO result
+004940         ADD 1 TO white-count
+004950     END-IF
+004960     ADD 1 TO processed-count
+004970     PERFORM 2160-WRITE-AUDIT-RECORD THRU 2160-EXIT
+004980     MOVE SPACES TO REPORT-RECORD
+004990     STRING "Case #" DELIMITED BY SIZE
+005000            cstr(cstart:cend) DELIMITED BY SIZE
+005010            ": " DELIMITED BY SIZE
+005020            result DELIMITED BY SIZE
+005030            INTO REPORT-RECORD
+005040     END-STRING
+005050     WRITE REPORT-RECORD
+005060     PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT.
+005070 2100-EXIT.
+005080     EXIT.
+005090*----------------------------------------------------------------
+005100* 2150-FORMAT-CASE-NUMBER - build the un-padded digit string for
+005110*                           a "Case #" label out of FMT-NUMBER,
+005120*                           however many digits wide FMT-NUMBER
+005130*                           happens to be. Callers MOVE the case
+005140*                           number to format into FMT-NUMBER
+005150*                           before the PERFORM. CSTR is a same-
+005160*                           size numeric-to-alphanumeric MOVE of
+005170*                           FMT-NUMBER, so it is always a 9-byte,
+005180*                           zero-padded copy no matter how many
+005190*                           of those digits are "real" (FMT-
+005200*                           NUMBER is PIC 9(9), so this covers
+005210*                           any case number up to 999,999,999).
+005220*                           LEADING ZEROS counts how many of
+005230*                           those 9 bytes are pad, which gives
+005240*                           CSTART - the offset of the first real
+005250*                           digit - and CEND - how many bytes
+005260*                           remain from there to the end of CSTR.
+005270*                           The result is CSTR(CSTART:CEND),
+005280*                           which is exactly the digits of FMT-
+005290*                           NUMBER with no leading zeros, for any
+005300*                           digit width from 1 to 9.
+005310*----------------------------------------------------------------
+005320 2150-FORMAT-CASE-NUMBER.
+005330     MOVE fmt-number TO cstr
+005340     MOVE 1 TO cstart
+005350     INSPECT fmt-number TALLYING cstart FOR LEADING ZEROS
+005360     SUBTRACT cstart FROM 10 GIVING cend.
+005370 2150-EXIT.
+005380     EXIT.
+005390*----------------------------------------------------------------
+005400* 2160-WRITE-AUDIT-RECORD - log the case number, B, QUOT/REM, and
+005410*                           RESULT for every decided case so a
+005420*                           scoring dispute can be reconciled
+005430*                           against AUDFILE without rerunning the
+005440*                           job. Rejected lines aren't logged here
+005450*                           since they never reach a decision -
+005460*                           REJFILE already has the raw text.
+005470*----------------------------------------------------------------
+005480 2160-WRITE-AUDIT-RECORD.
+005490     MOVE SPACES TO AUDIT-RECORD
+005500     STRING "DATE=" DELIMITED BY SIZE
+005510            run-date DELIMITED BY SIZE
+005520            " CASE #" DELIMITED BY SIZE
+005530            cstr(cstart:cend) DELIMITED BY SIZE
+005540            " B=" DELIMITED BY SIZE
+005550            b DELIMITED BY SIZE
+005560            " QUOT=" DELIMITED BY SIZE
+005570            quot DELIMITED BY SIZE
+005580            " REM=" DELIMITED BY SIZE
+005590            rem DELIMITED BY SIZE
+005600            " RESULT=" DELIMITED BY SIZE
+005610            result DELIMITED BY SIZE
+005620            INTO AUDIT-RECORD
+005630     END-STRING
+005640     WRITE AUDIT-RECORD.
+005650 2160-EXIT.
+005660     EXIT.
+005670*----------------------------------------------------------------
+005680* 2200-PARSE-CASE-LINE - pull the two space-separated tokens off
+005690*                        LN. The first token is the stick width
+005700*                        (W), the second is the count (B). Sets
+005710*                        PARSE-NOT-OK if LN isn't a clean
+005720*                        "token token" shape, or if either token
+005730*                        fails its range check.
+005740*----------------------------------------------------------------
+005750 2200-PARSE-CASE-LINE.
+005760     SET PARSE-OK TO TRUE
+005770     MOVE 1 TO sep
+005780     INSPECT ln TALLYING sep FOR CHARACTERS
+005790         BEFORE INITIAL SPACE
+005800     IF sep = 1 OR sep > 99
+005810         SET PARSE-NOT-OK TO TRUE
+005820         GO TO 2200-EXIT
+005830     END-IF
+005840     COMPUTE token-len = sep - 1
+005850     IF token-len > 9
+005860         SET PARSE-NOT-OK TO TRUE
+005870         GO TO 2200-EXIT
+005880     END-IF
+005890     IF ln(1:token-len) IS NOT NUMERIC
+005900         SET PARSE-NOT-OK TO TRUE
+005910         GO TO 2200-EXIT
+005920     END-IF
+005930     MOVE ln(1:token-len) TO w-text
+005940     MOVE w-text TO w
+005950     IF w = 0
+005960         SET PARSE-NOT-OK TO TRUE
+005970         GO TO 2200-EXIT
+005980     END-IF
+005990     COMPUTE token-start = sep + 1
+006000     MOVE 0 TO token-len
+006010     INSPECT ln(token-start:) TALLYING token-len
+006020         FOR CHARACTERS BEFORE INITIAL SPACE
+006030     IF token-len = 0 OR token-len > 9
+006040         SET PARSE-NOT-OK TO TRUE
+006050         GO TO 2200-EXIT
+006060     END-IF
+006070     IF ln(token-start:token-len) IS NOT NUMERIC
+006080         SET PARSE-NOT-OK TO TRUE
+006090         GO TO 2200-EXIT
+006100     END-IF
+006110     MOVE ln(token-start:token-len) TO b-text
+006120     MOVE b-text TO b.
+006130 2200-EXIT.
+006140     EXIT.
+006150*----------------------------------------------------------------
+006160* 2300-WRITE-REJECT - log the case number and raw text of a
+006170*                     malformed line to REJFILE and note the
+006180*                     rejection on RPTFILE so the case numbering
+006190*                     stays continuous.
+006200*----------------------------------------------------------------
+006210 2300-WRITE-REJECT.
+006220     MOVE SPACES TO REJECT-RECORD
+006230     STRING "Case #" DELIMITED BY SIZE
+006240            cstr(cstart:cend) DELIMITED BY SIZE
+006250            " REJECTED: " DELIMITED BY SIZE
+006260            ln DELIMITED BY SIZE
+006270            INTO REJECT-RECORD
+006280     END-STRING
+006290     WRITE REJECT-RECORD
+006300     MOVE SPACES TO REPORT-RECORD
+006310     STRING "Case #" DELIMITED BY SIZE
+006320            cstr(cstart:cend) DELIMITED BY SIZE
+006330            ": ***REJECTED - SEE REJFILE***" DELIMITED BY SIZE
+006340            INTO REPORT-RECORD
+006350     END-STRING
+006360     WRITE REPORT-RECORD.
+006370 2300-EXIT.
+006380     EXIT.
+006390*----------------------------------------------------------------
+006400* 2400-CHECKPOINT-IF-DUE - rewrite CHKFILE with the current case
+006410*                          number every CHECKPOINT-INTERVAL cases
+006420*                          so a mid-run abend can resume close to
+006430*                          where it left off.
+006440*----------------------------------------------------------------
+006450 2400-CHECKPOINT-IF-DUE.
+006460     DIVIDE c BY checkpoint-interval GIVING ckpt-quot
+006470         REMAINDER ckpt-rem
+006480     IF ckpt-rem = 0
+006490         PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+006500     END-IF.
+006510 2400-EXIT.
+006520     EXIT.
+006530 2410-WRITE-CHECKPOINT.
+006540     OPEN OUTPUT CHECKPOINT-FILE
+006550     MOVE c TO CHECKPOINT-RECORD
+006560     WRITE CHECKPOINT-RECORD
+006570     CLOSE CHECKPOINT-FILE.
+006580 2410-EXIT.
+006590     EXIT.
+006600*----------------------------------------------------------------
+006610* 2900-WRITE-SUMMARY - tally line at the end of RPTFILE so a
+006620*                      suspicious all-one-color run is obvious
+006630*                      without scanning the whole report. After a
+006640*                      restart this tallies only the cases
+006650*                      processed in this run segment.
+006660*----------------------------------------------------------------
+006670 2900-WRITE-SUMMARY.
+006680     MOVE SPACES TO REPORT-RECORD
+006690     STRING "Summary: BLACK=" DELIMITED BY SIZE
+006700            black-count DELIMITED BY SIZE
+006710            " WHITE=" DELIMITED BY SIZE
+006720            white-count DELIMITED BY SIZE
+006730            " TOTAL=" DELIMITED BY SIZE
+006740            processed-count DELIMITED BY SIZE
+006750            INTO REPORT-RECORD
+006760     END-STRING
+006770     WRITE REPORT-RECORD.
+006780 2900-EXIT.
+006790     EXIT.
+006800*----------------------------------------------------------------
+006810* 9000-TERMINATE - close out the datasets.
+006820*----------------------------------------------------------------
+006830 9000-TERMINATE.
+006840     CLOSE INPUT-FILE
+006850     CLOSE REPORT-FILE
+006860     CLOSE REJECT-FILE
+006870     CLOSE AUDIT-FILE.
+006880 9000-EXIT.
+006890     EXIT.
